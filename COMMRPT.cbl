@@ -0,0 +1,224 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    COMMRPT.
+       AUTHOR.        D HOLLOWAY.
+       INSTALLATION.  SALES ACCOUNTING.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/08/2026 DH    ORIGINAL VERSION.  PRINTS THE YEAR-TO-DATE
+      *                  COMMISSION MASTER WITH A PAGE TOTAL LINE AND
+      *                  A GRAND TOTAL AT END OF REPORT.
+      * 08/08/2026 DH    NOW CHECK WS-COMM-MASTER-STATUS AFTER EACH
+      *                  READ SO A COMM-MASTER I/O ERROR STOPS THE RUN
+      *                  INSTEAD OF BEING MISTAKEN FOR END OF FILE.
+      * 08/08/2026 DH    WIDENED THE YTD SALES/COMMISSION AND PAGE
+      *                  TOTAL EDIT PICTURES TO 7 INTEGER DIGITS TO
+      *                  MATCH THEIR SOURCE FIELDS - THEY WERE ONE
+      *                  DIGIT SHORT AND SILENTLY DROPPED THE LEADING
+      *                  DIGIT OF ANY TOTAL OF 1,000,000 OR MORE.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM PC.
+           OBJECT-COMPUTER. IBM PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMM-MASTER
+               ASSIGN TO "COMMMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-SALESMAN
+               FILE STATUS IS WS-COMM-MASTER-STATUS.
+
+           SELECT COMMISSION-REPORT
+               ASSIGN TO "COMMRPT1"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMM-MASTER.
+       COPY COMMMAST.
+
+       FD  COMMISSION-REPORT.
+       01  REPORT-LINE                 PIC X(80).
+
+       WORKING-STORAGE SECTION.
+       77  WS-COMM-MASTER-STATUS       PIC X(02) VALUE "00".
+           88  WS-MASTER-OK                      VALUE "00".
+           88  WS-MASTER-AT-END                  VALUE "10".
+
+       77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                     VALUE "Y".
+
+       77  WS-LINE-COUNT                PIC 9(02) VALUE ZERO.
+       77  WS-PAGE-COUNT                PIC 9(03) VALUE ZERO.
+       77  WS-LINES-PER-PAGE            PIC 9(02) VALUE 20.
+
+       77  WS-PAGE-TOTAL                PIC 9(7)V9(2) VALUE ZERO.
+       77  WS-GRAND-TOTAL               PIC 9(9)V9(2) VALUE ZERO.
+       77  WS-SALESMAN-COUNT            PIC 9(05) VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR          PIC 9(04).
+           05  WS-CURRENT-MONTH         PIC 9(02).
+           05  WS-CURRENT-DAY           PIC 9(02).
+
+       01  HDG-LINE-1.
+           05  FILLER                   PIC X(30) VALUE
+               "SALESMAN COMMISSION REPORT".
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  HDG-DATE                 PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(10) VALUE SPACES.
+           05  FILLER                   PIC X(05) VALUE "PAGE ".
+           05  HDG-PAGE-NO              PIC ZZ9.
+
+       01  HDG-LINE-2.
+           05  FILLER                   PIC X(10) VALUE "SALESMAN".
+           05  FILLER                   PIC X(05) VALUE SPACES.
+           05  FILLER                   PIC X(12) VALUE "YTD SALES".
+           05  FILLER                   PIC X(05) VALUE SPACES.
+           05  FILLER                   PIC X(14) VALUE
+               "YTD COMMISSION".
+
+       01  DETAIL-LINE.
+           05  DTL-SALESMAN             PIC ZZZZ9.
+           05  FILLER                   PIC X(09) VALUE SPACES.
+           05  DTL-YTD-SALES            PIC Z,ZZZ,ZZ9.
+           05  FILLER                   PIC X(05) VALUE SPACES.
+           05  DTL-YTD-COMMISSION       PIC Z,ZZZ,ZZ9.99.
+
+       01  PAGE-TOTAL-LINE.
+           05  FILLER                   PIC X(28) VALUE
+               "PAGE TOTAL COMMISSION ....".
+           05  PTL-AMOUNT               PIC Z,ZZZ,ZZ9.99.
+
+       01  GRAND-TOTAL-LINE.
+           05  FILLER                   PIC X(28) VALUE
+               "GRAND TOTAL COMMISSION ...".
+           05  GTL-AMOUNT               PIC ZZZ,ZZZ,ZZ9.99.
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PRINT-DETAIL
+               THRU 2000-PRINT-DETAIL-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================
+      * 1000-INITIALIZE  -  OPEN FILES AND PRINT THE FIRST PAGE HEADING
+      *================================================================
+       1000-INITIALIZE.
+           OPEN INPUT  COMM-MASTER
+                OUTPUT COMMISSION-REPORT.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           STRING WS-CURRENT-MONTH "/" WS-CURRENT-DAY "/"
+                  WS-CURRENT-YEAR
+               DELIMITED BY SIZE INTO HDG-DATE.
+
+           PERFORM 2500-PRINT-HEADINGS
+               THRU 2500-PRINT-HEADINGS-EXIT.
+
+           PERFORM 2900-READ-MASTER
+               THRU 2900-READ-MASTER-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-PRINT-DETAIL  -  PRINT ONE SALESMAN DETAIL LINE
+      *================================================================
+       2000-PRINT-DETAIL.
+           IF WS-LINE-COUNT NOT LESS THAN WS-LINES-PER-PAGE
+               PERFORM 2600-PRINT-PAGE-TOTAL
+                   THRU 2600-PRINT-PAGE-TOTAL-EXIT
+               PERFORM 2500-PRINT-HEADINGS
+                   THRU 2500-PRINT-HEADINGS-EXIT
+           END-IF.
+
+           MOVE CM-SALESMAN             TO DTL-SALESMAN.
+           MOVE CM-YTD-SALES            TO DTL-YTD-SALES.
+           MOVE CM-YTD-COMMISSION       TO DTL-YTD-COMMISSION.
+
+           WRITE REPORT-LINE FROM DETAIL-LINE.
+
+           ADD 1 TO WS-LINE-COUNT.
+           ADD 1 TO WS-SALESMAN-COUNT.
+           ADD CM-YTD-COMMISSION        TO WS-PAGE-TOTAL.
+           ADD CM-YTD-COMMISSION        TO WS-GRAND-TOTAL.
+
+           PERFORM 2900-READ-MASTER
+               THRU 2900-READ-MASTER-EXIT.
+       2000-PRINT-DETAIL-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2500-PRINT-HEADINGS  -  START A NEW PAGE
+      *================================================================
+       2500-PRINT-HEADINGS.
+           ADD 1 TO WS-PAGE-COUNT.
+           MOVE WS-PAGE-COUNT            TO HDG-PAGE-NO.
+
+           WRITE REPORT-LINE FROM HDG-LINE-1.
+           WRITE REPORT-LINE FROM HDG-LINE-2.
+
+           MOVE ZERO                     TO WS-LINE-COUNT
+                                             WS-PAGE-TOTAL.
+       2500-PRINT-HEADINGS-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2600-PRINT-PAGE-TOTAL  -  PRINT THE PAGE TOTAL LINE
+      *================================================================
+       2600-PRINT-PAGE-TOTAL.
+           MOVE WS-PAGE-TOTAL             TO PTL-AMOUNT.
+           WRITE REPORT-LINE FROM PAGE-TOTAL-LINE.
+       2600-PRINT-PAGE-TOTAL-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2900-READ-MASTER  -  READ THE NEXT COMM-MASTER RECORD
+      *================================================================
+       2900-READ-MASTER.
+           READ COMM-MASTER NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+           IF NOT WS-MASTER-OK AND NOT WS-MASTER-AT-END
+               DISPLAY "COMMRPT - COMM-MASTER READ ERROR, STATUS = "
+                       WS-COMM-MASTER-STATUS
+               MOVE 16                  TO RETURN-CODE
+               SET WS-END-OF-FILE       TO TRUE
+           END-IF.
+       2900-READ-MASTER-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9000-TERMINATE  -  PRINT FINAL TOTALS AND CLOSE FILES
+      *================================================================
+       9000-TERMINATE.
+           PERFORM 2600-PRINT-PAGE-TOTAL
+               THRU 2600-PRINT-PAGE-TOTAL-EXIT.
+
+           MOVE WS-GRAND-TOTAL            TO GTL-AMOUNT.
+           WRITE REPORT-LINE FROM GRAND-TOTAL-LINE.
+
+           CLOSE COMM-MASTER
+                 COMMISSION-REPORT.
+
+           DISPLAY "COMMRPT - SALESMEN REPORTED: " WS-SALESMAN-COUNT.
+       9000-TERMINATE-EXIT.
+           EXIT.
