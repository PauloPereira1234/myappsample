@@ -0,0 +1,20 @@
+      *================================================================
+      * COMMMAST.CPY
+      *----------------------------------------------------------------
+      * RECORD LAYOUT FOR COMM-MASTER, THE INDEXED SALESMAN COMMISSION
+      * MASTER FILE.  KEYED ON CM-SALESMAN.  HOLDS THE MOST RECENT
+      * TRANSACTION POSTED FOR THE SALESMAN PLUS YEAR-TO-DATE TOTALS.
+      * SHARED BY Q2, COMMRPT AND PAYEXT - CHANGE THE LAYOUT HERE ONLY.
+      *================================================================
+       COPY COMMREC REPLACING ==COMMISSION-RECORD== BY
+           ==COMM-MASTER-RECORD==
+           ==CR-SALESMAN== BY ==CM-SALESMAN==
+           ==CR-SALES== BY ==CM-LAST-SALES==
+           ==CR-COMMISSION== BY ==CM-LAST-COMMISSION==.
+           05  CM-GRADE                PIC X(01).
+           05  CM-YTD-SALES            PIC 9(7).
+           05  CM-YTD-COMMISSION       PIC 9(7)V9(2).
+      *--- CM-YTD-COMMISSION AS OF THE LAST PAYEXT RUN.  PAYEXT PAYS
+      *--- THE DIFFERENCE BETWEEN CM-YTD-COMMISSION AND THIS FIELD SO
+      *--- EACH PAYROLL PERIOD IS PAID ONCE, NOT THE FULL YTD TOTAL.
+           05  CM-LAST-PAYEXT-YTD-COMM PIC 9(7)V9(2).
