@@ -0,0 +1,18 @@
+      *================================================================
+      * COMMREC.CPY
+      *----------------------------------------------------------------
+      * SHARED SALESMAN / SALES / COMMISSION RECORD LAYOUT.  COPY THIS
+      * INTO ANY PROGRAM IN THE COMMISSION SUITE THAT HANDLES THIS TRIO
+      * OF FIELDS SO A WIDTH CHANGE IS MADE IN ONE PLACE INSTEAD OF ON
+      * EVERY PROGRAM THAT CARRIES IT.  USE REPLACING TO RENAME THE
+      * 01-LEVEL AND THE CR- PREFIX FOR THE CALLING PROGRAM'S CONTEXT,
+      * E.G.
+      *     COPY COMMREC REPLACING ==COMMISSION-RECORD== BY
+      *         ==REJECT-RECORD==, ==CR-SALESMAN== BY ==RJ-SALESMAN==,
+      *         ==CR-SALES== BY ==RJ-SALES==,
+      *         ==CR-COMMISSION== BY ==RJ-COMMISSION==.
+      *================================================================
+       01  COMMISSION-RECORD.
+           05  CR-SALESMAN             PIC 9(5).
+           05  CR-SALES                PIC 9(3).
+           05  CR-COMMISSION           PIC 9(3).9(2).
