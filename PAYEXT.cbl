@@ -0,0 +1,173 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    PAYEXT.
+       AUTHOR.        D HOLLOWAY.
+       INSTALLATION.  SALES ACCOUNTING.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/08/2026 DH    ORIGINAL VERSION.  EXTRACTS SALESMAN, PAY
+      *                  PERIOD AND YEAR-TO-DATE COMMISSION FROM
+      *                  COMM-MASTER INTO A FIXED-FORMAT FILE FOR
+      *                  DOWNSTREAM PAYROLL INTERFACE.
+      * 08/08/2026 DH    CORRECTED THE PAYROLL-EXTRACT-FILE RECORD
+      *                  LENGTH (WAS TWO BYTES SHORT OF THE ACTUAL
+      *                  LAYOUT) AND NOW CHECK WS-COMM-MASTER-STATUS
+      *                  AFTER EACH READ SO A COMM-MASTER I/O ERROR
+      *                  STOPS THE RUN INSTEAD OF BEING MISTAKEN FOR
+      *                  END OF FILE.
+      * 08/08/2026 DH    EXTRACT AMOUNT WAS THE FULL YTD COMMISSION,
+      *                  SO RUNNING PAYEXT A SECOND TIME IN THE YEAR
+      *                  PAID EVERY SALESMAN THEIR WHOLE YTD TOTAL
+      *                  AGAIN.  ADDED CM-LAST-PAYEXT-YTD-COMM TO
+      *                  COMM-MASTER (COMMMAST.CPY) TO REMEMBER THE
+      *                  YTD COMMISSION AS OF THE LAST EXTRACT; PAYEXT
+      *                  NOW EXTRACTS ONLY THE DIFFERENCE EARNED SINCE
+      *                  THEN AND REWRITES COMM-MASTER TO RECORD THE
+      *                  NEW HIGH-WATER MARK.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM PC.
+           OBJECT-COMPUTER. IBM PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT COMM-MASTER
+               ASSIGN TO "COMMMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS CM-SALESMAN
+               FILE STATUS IS WS-COMM-MASTER-STATUS.
+      *--- OPENED I-O (NOT INPUT) SO 2000-EXTRACT-SALESMAN CAN REWRITE
+      *--- CM-LAST-PAYEXT-YTD-COMM AFTER EXTRACTING EACH SALESMAN.
+
+           SELECT PAYROLL-EXTRACT-FILE
+               ASSIGN TO "PAYEXTR"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  COMM-MASTER.
+       COPY COMMMAST.
+
+       FD  PAYROLL-EXTRACT-FILE
+           RECORD CONTAINS 20 CHARACTERS.
+       01  PAYROLL-EXTRACT-RECORD.
+           05  PE-SALESMAN              PIC 9(05).
+           05  PE-PAY-PERIOD            PIC 9(06).
+           05  PE-COMMISSION-AMT        PIC 9(07)V9(02).
+
+       WORKING-STORAGE SECTION.
+       77  WS-COMM-MASTER-STATUS        PIC X(02) VALUE "00".
+           88  WS-MASTER-OK                        VALUE "00".
+           88  WS-MASTER-AT-END                    VALUE "10".
+
+       77  WS-EOF-SWITCH                PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                      VALUE "Y".
+
+       77  WS-EXTRACT-COUNT             PIC 9(05) VALUE ZERO.
+
+       01  WS-CURRENT-DATE.
+           05  WS-CURRENT-YEAR          PIC 9(04).
+           05  WS-CURRENT-MONTH         PIC 9(02).
+           05  WS-CURRENT-DAY           PIC 9(02).
+
+       77  WS-PAY-PERIOD                PIC 9(06) VALUE ZERO.
+
+       77  WS-PERIOD-COMMISSION-AMT     PIC 9(7)V9(2) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-EXTRACT-SALESMAN
+               THRU 2000-EXTRACT-SALESMAN-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================
+      * 1000-INITIALIZE  -  OPEN FILES AND SET THE CURRENT PAY PERIOD
+      *================================================================
+       1000-INITIALIZE.
+           OPEN I-O    COMM-MASTER
+                OUTPUT PAYROLL-EXTRACT-FILE.
+
+           ACCEPT WS-CURRENT-DATE FROM DATE YYYYMMDD.
+           MOVE WS-CURRENT-YEAR         TO PE-PAY-PERIOD (1:4).
+           MOVE WS-CURRENT-MONTH        TO PE-PAY-PERIOD (5:2).
+           MOVE PE-PAY-PERIOD           TO WS-PAY-PERIOD.
+
+           PERFORM 2900-READ-MASTER
+               THRU 2900-READ-MASTER-EXIT.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-EXTRACT-SALESMAN  -  WRITE ONE PAYROLL EXTRACT RECORD
+      *================================================================
+       2000-EXTRACT-SALESMAN.
+           COMPUTE WS-PERIOD-COMMISSION-AMT =
+               CM-YTD-COMMISSION - CM-LAST-PAYEXT-YTD-COMM.
+
+           MOVE CM-SALESMAN             TO PE-SALESMAN.
+           MOVE WS-PAY-PERIOD           TO PE-PAY-PERIOD.
+           MOVE WS-PERIOD-COMMISSION-AMT
+                                         TO PE-COMMISSION-AMT.
+
+           WRITE PAYROLL-EXTRACT-RECORD.
+
+           ADD 1 TO WS-EXTRACT-COUNT.
+
+           MOVE CM-YTD-COMMISSION       TO CM-LAST-PAYEXT-YTD-COMM.
+           REWRITE COMM-MASTER-RECORD.
+
+           IF NOT WS-MASTER-OK
+               DISPLAY "PAYEXT - COMM-MASTER REWRITE ERROR FOR "
+                       "SALESMAN " CM-SALESMAN
+                       ", STATUS = " WS-COMM-MASTER-STATUS
+               MOVE 16                  TO RETURN-CODE
+           END-IF.
+
+           PERFORM 2900-READ-MASTER
+               THRU 2900-READ-MASTER-EXIT.
+       2000-EXTRACT-SALESMAN-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2900-READ-MASTER  -  READ THE NEXT COMM-MASTER RECORD
+      *================================================================
+       2900-READ-MASTER.
+           READ COMM-MASTER NEXT RECORD
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+
+           IF NOT WS-MASTER-OK AND NOT WS-MASTER-AT-END
+               DISPLAY "PAYEXT - COMM-MASTER READ ERROR, STATUS = "
+                       WS-COMM-MASTER-STATUS
+               MOVE 16                  TO RETURN-CODE
+               SET WS-END-OF-FILE       TO TRUE
+           END-IF.
+       2900-READ-MASTER-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9000-TERMINATE  -  CLOSE FILES AND REPORT THE EXTRACT COUNT
+      *================================================================
+       9000-TERMINATE.
+           CLOSE COMM-MASTER
+                 PAYROLL-EXTRACT-FILE.
+
+           DISPLAY "PAYEXT - SALESMEN EXTRACTED: " WS-EXTRACT-COUNT.
+       9000-TERMINATE-EXIT.
+           EXIT.
