@@ -1,24 +1,718 @@
-        Identification Division.
-                Program-id. Q2.
-        Environment Division.
-                Configuration Section.
-                        Source-Computer. IBM PC.
-                        Object-Computer. IBM PC.
-        Data Division.
-          File Section.
-          Working-Storage Section.
-        77    Commission PIC 9(3).9(2).
-        77    Sales pic 9(3).
-        77    salesman  pic 9(5).
-        Procedure Division.
-                main-para.
-                Display "Pls Enter the salesman no".
-                Accept salesman.
-                Display "Pls Enter the sales".
-                Accept sales.
-                Compute commission = ( sales * 10 ) / 100.
-                Display " The commision earned is".
-                Display commission.
-                Display "by sales man no ."
-                Display salesman.
-         Stop Run.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    Q2.
+       AUTHOR.        D HOLLOWAY.
+       INSTALLATION.  SALES ACCOUNTING.
+       DATE-WRITTEN.  01/15/1998.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/08/2026 DH    CONVERTED FROM INTERACTIVE ACCEPT OF ONE
+      *                  SALESMAN/SALES PAIR PER RUN TO BATCH MODE,
+      *                  READING SALES-TRANS-FILE AND WRITING A
+      *                  COMMISSION RESULT RECORD PER TRANSACTION.
+      * 08/08/2026 DH    ADDED COMM-MASTER POSTING WITH YEAR-TO-DATE
+      *                  SALES AND COMMISSION ACCUMULATION.
+      * 08/08/2026 DH    ADDED EDIT OF SALESMAN/SALES AGAINST SANE
+      *                  BOUNDS AND THE COMM-MASTER, ROUTING FAILURES
+      *                  TO REJECT-FILE WITH A REASON CODE.
+      * 08/08/2026 DH    REPLACED THE FLAT 10% COMMISSION RATE WITH A
+      *                  LOOKUP AGAINST RATE-TABLE-FILE, BANDED BY
+      *                  SALES VOLUME AND SALESMAN GRADE.
+      * 08/08/2026 DH    CONVERTED THE SALESMAN/SALES/COMMISSION FIELDS
+      *                  TO THE SHARED COMMREC COPYBOOK.
+      * 08/08/2026 DH    ADDED CHECKPOINT-FILE AND RESTART LOGIC SO AN
+      *                  OVERNIGHT ABEND CAN RESUME AFTER THE LAST
+      *                  SALESMAN POSTED TO COMM-MASTER INSTEAD OF
+      *                  REPROCESSING THE WHOLE SALES-TRANS-FILE.
+      * 08/08/2026 DH    ADDED AUDIT-FILE, AN APPEND-ONLY LOG OF THE
+      *                  RATE AND COMMISSION CALCULATED FOR EVERY
+      *                  TRANSACTION POSTED, FOR AUDIT TRACEABILITY.
+      * 08/08/2026 DH    EDIT NOW CALLS THE SHARED CHECK-VARIABLE
+      *                  SUBROUTINE TO CONFIRM SALESMAN AND SALES ARE
+      *                  NUMERIC BEFORE THE EXISTING RANGE CHECKS RUN,
+      *                  CATCHING GARBLED INPUT THE RANGE TEST ALONE
+      *                  WOULD MISREAD AS AN OUT-OF-BOUNDS VALUE.
+      * 08/08/2026 DH    FIXED TWO CHECKPOINT/RESTART GAPS: (1) A
+      *                  SALESMAN NUMBER REPEATS EVERY DAY, SO A STALE
+      *                  CHECKPOINT LEFT FROM A CLEAN PRIOR RUN WAS
+      *                  BEING TREATED AS TODAY'S RESTART POINT AND
+      *                  SKIPPING THE WHOLE FILE - CHECKPOINT-FILE IS
+      *                  NOW EMPTIED AT NORMAL END OF RUN.  (2) A
+      *                  RESTART WAS REOPENING COMMISSION-OUT-FILE AND
+      *                  REJECT-FILE OUTPUT (TRUNCATE), WIPING OUT THE
+      *                  PRIOR RUN'S PRE-CHECKPOINT RESULTS - THEY ARE
+      *                  NOW OPENED EXTEND ON A RESTART, MATCHING
+      *                  CHECKPOINT-FILE AND AUDIT-FILE.
+      * 08/08/2026 DH    CORRECTED THE RATE-TABLE-FILE RECORD LENGTH
+      *                  (WAS ONE BYTE SHORT OF THE ACTUAL LAYOUT) AND
+      *                  CAPPED THE RATE TABLE LOAD AT WS-RATE-TABLE-MAX
+      *                  SO A TABLE LARGER THAN THE OCCURS 50 CANNOT
+      *                  OVERRUN WS-RATE-TABLE.
+      * 08/08/2026 DH    A CHECKPOINT EVERY 50 POSTINGS LEFT UP TO 49
+      *                  ALREADY-POSTED TRANSACTIONS TO BE REREAD AND
+      *                  REPOSTED ON RESTART, DOUBLE-COUNTING THEIR
+      *                  YTD SALES/COMMISSION AND DUPLICATING THEIR
+      *                  COMMISSION-OUT-FILE/AUDIT-FILE RECORDS.  NOW
+      *                  CHECKPOINTS AFTER EVERY SUCCESSFUL POSTING SO
+      *                  THE RESTART POINT ALWAYS MATCHES THE LAST
+      *                  TRANSACTION ACTUALLY POSTED.  ALSO HARDENED
+      *                  2300-UPDATE-MASTER TO TELL A GENUINE COMM-
+      *                  MASTER I/O ERROR APART FROM THE EXPECTED
+      *                  "RECORD NOT FOUND" ON A NEW SALESMAN, SO A
+      *                  REAL I/O FAILURE STOPS THE RUN INSTEAD OF
+      *                  OVERWRITING THE SALESMAN'S REAL YTD FIGURES
+      *                  WITH A FRESH ZEROED RECORD.
+      * 08/08/2026 DH    THE CHECKPOINT WAS ONLY ADVANCED ON A
+      *                  SUCCESSFUL POSTING, NOT ON A REJECT, SO A
+      *                  TRANSACTION REJECTED AFTER THE LAST POSTING
+      *                  WAS REREAD AND RE-REJECTED ON RESTART,
+      *                  DUPLICATING ITS REJECT-FILE ROW.  2400-WRITE-
+      *                  CHECKPOINT NOW RUNS FOR EVERY TRANSACTION
+      *                  READ, POSTED OR REJECTED, SO THE RESTART SKIP
+      *                  POINT NEVER FALLS BEHIND REJECT-FILE.  ALSO
+      *                  MOVED COMM-MASTER'S SALESMAN/LAST-SALES/LAST-
+      *                  COMMISSION FIELDS (AND AUDIT-FILE'S SALESMAN/
+      *                  SALES/COMMISSION FIELDS) ONTO THE SHARED
+      *                  COMMREC COPYBOOK, WHICH THEY HAD BEEN HAND-
+      *                  RETYPING SINCE THEY WERE FIRST WRITTEN.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM PC.
+           OBJECT-COMPUTER. IBM PC.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANS-FILE
+               ASSIGN TO "SALESTRN"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COMMISSION-OUT-FILE
+               ASSIGN TO "COMMOUT"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT COMM-MASTER
+               ASSIGN TO "COMMMAST"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CM-SALESMAN
+               FILE STATUS IS WS-COMM-MASTER-STATUS.
+
+           SELECT REJECT-FILE
+               ASSIGN TO "COMMREJ"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT RATE-TABLE-FILE
+               ASSIGN TO "RATETAB"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+           SELECT CHECKPOINT-FILE
+               ASSIGN TO "COMMCKPT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS WS-CKPT-STATUS.
+
+           SELECT AUDIT-FILE
+               ASSIGN TO "COMMAUD"
+               ORGANIZATION IS LINE SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TRANS-FILE
+           RECORD CONTAINS 8 CHARACTERS.
+       01  SALES-TRANS-RECORD.
+           05  ST-SALESMAN         PIC 9(5).
+           05  ST-SALES            PIC 9(3).
+
+       FD  COMMISSION-OUT-FILE
+           RECORD CONTAINS 14 CHARACTERS.
+       COPY COMMREC REPLACING ==COMMISSION-RECORD== BY
+           ==COMMISSION-OUT-RECORD==
+           ==CR-SALESMAN== BY ==CO-SALESMAN==
+           ==CR-SALES== BY ==CO-SALES==
+           ==CR-COMMISSION== BY ==CO-COMMISSION==.
+
+       FD  COMM-MASTER.
+       COPY COMMMAST.
+
+       FD  REJECT-FILE
+           RECORD CONTAINS 46 CHARACTERS.
+       COPY COMMREC REPLACING ==COMMISSION-RECORD== BY ==REJECT-RECORD==
+           ==CR-SALESMAN== BY ==RJ-SALESMAN==
+           ==CR-SALES== BY ==RJ-SALES==
+           ==CR-COMMISSION== BY ==RJ-COMMISSION==.
+           05  RJ-REASON-CODE          PIC X(02).
+           05  RJ-REASON-TEXT          PIC X(30).
+
+       FD  RATE-TABLE-FILE
+           RECORD CONTAINS 11 CHARACTERS.
+       01  RATE-TABLE-RECORD.
+           05  RT-GRADE                PIC X(01).
+           05  RT-LOW-SALES            PIC 9(03).
+           05  RT-HIGH-SALES           PIC 9(03).
+           05  RT-RATE-PCT             PIC 9(02)V9(02).
+
+       FD  CHECKPOINT-FILE
+           RECORD CONTAINS 5 CHARACTERS.
+       01  CHECKPOINT-RECORD.
+           05  CKPT-LAST-SALESMAN       PIC 9(05).
+
+       FD  AUDIT-FILE
+           RECORD CONTAINS 33 CHARACTERS.
+       COPY COMMREC REPLACING ==COMMISSION-RECORD== BY ==AUDIT-RECORD==
+           ==CR-SALESMAN== BY ==AU-SALESMAN==
+           ==CR-SALES== BY ==AU-SALES==
+           ==CR-COMMISSION== BY ==AU-COMMISSION==.
+           05  AU-RATE-PCT              PIC 9(02)V9(02).
+           05  AU-RUN-DATE              PIC 9(08).
+           05  AU-RUN-TIME              PIC 9(08).
+
+       WORKING-STORAGE SECTION.
+       COPY COMMREC.
+
+       77  WS-COMMISSION-AMT       PIC 9(3)V9(2).
+
+       77  WS-COMM-MASTER-STATUS   PIC X(02) VALUE "00".
+           88  WS-MASTER-OK                  VALUE "00".
+           88  WS-MASTER-NOT-FOUND           VALUE "23".
+
+       77  WS-EOF-SWITCH           PIC X(01) VALUE "N".
+           88  WS-END-OF-FILE                VALUE "Y".
+
+       77  WS-TRANS-COUNT          BINARY PIC 9(07) VALUE ZERO.
+       77  WS-REJECT-COUNT         BINARY PIC 9(07) VALUE ZERO.
+
+       77  WS-MAX-SALES-AMT        PIC 9(3) VALUE 999.
+
+       77  WS-REJECT-SWITCH        PIC X(01) VALUE "N".
+           88  WS-TRANS-REJECTED             VALUE "Y".
+
+       77  WS-REJECT-REASON-CODE   PIC X(02) VALUE SPACES.
+       77  WS-REJECT-REASON-TEXT   PIC X(30) VALUE SPACES.
+
+       77  WS-RATE-TABLE-MAX       PIC 9(03) VALUE 50.
+       77  WS-RATE-TABLE-COUNT     PIC 9(03) VALUE ZERO.
+       77  WS-RATE-TABLE-SUB       PIC 9(03) VALUE ZERO.
+       77  WS-DEFAULT-RATE-PCT     PIC 9(02)V9(02) VALUE 10.00.
+       77  WS-RATE-PCT             PIC 9(02)V9(02) VALUE ZERO.
+
+       01  WS-RATE-TABLE.
+           05  WS-RATE-ENTRY        OCCURS 50 TIMES.
+               10  WS-RATE-GRADE        PIC X(01).
+               10  WS-RATE-LOW-SALES    PIC 9(03).
+               10  WS-RATE-HIGH-SALES   PIC 9(03).
+               10  WS-RATE-TABLE-PCT    PIC 9(02)V9(02).
+
+       77  WS-SALESMAN-GRADE       PIC X(01) VALUE "A".
+
+       77  WS-RATE-EOF-SWITCH      PIC X(01) VALUE "N".
+           88  WS-RATE-END-OF-FILE           VALUE "Y".
+
+       77  WS-RATE-FOUND-SWITCH    PIC X(01) VALUE "N".
+           88  WS-RATE-FOUND                 VALUE "Y".
+
+       77  WS-CKPT-STATUS          PIC X(02) VALUE "00".
+           88  WS-CKPT-FILE-MISSING          VALUE "35".
+
+       77  WS-CKPT-EOF-SWITCH      PIC X(01) VALUE "N".
+           88  WS-CKPT-END-OF-FILE           VALUE "Y".
+
+       77  WS-RESTART-KEY          PIC 9(05) VALUE ZERO.
+
+       77  WS-RUN-DATE             PIC 9(08) VALUE ZERO.
+       77  WS-RUN-TIME             PIC 9(08) VALUE ZERO.
+
+       77  WS-CALL-FIELD           PIC X(30) VALUE SPACES.
+       77  WS-CALL-LENGTH          PIC 9(02) VALUE ZERO.
+       77  WS-CALL-TYPE            PIC X(01) VALUE SPACES.
+       77  WS-CALL-STATUS          PIC X(01) VALUE SPACES.
+           88  WS-CALL-VALID                 VALUE "Y".
+
+       PROCEDURE DIVISION.
+      *================================================================
+      * 0000-MAINLINE
+      *================================================================
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+               THRU 1000-INITIALIZE-EXIT.
+
+           PERFORM 2000-PROCESS-TRANSACTION
+               THRU 2000-PROCESS-TRANSACTION-EXIT
+               UNTIL WS-END-OF-FILE.
+
+           PERFORM 9000-TERMINATE
+               THRU 9000-TERMINATE-EXIT.
+
+           STOP RUN.
+
+      *================================================================
+      * 1000-INITIALIZE  -  OPEN FILES AND PRIME THE READ
+      *================================================================
+       1000-INITIALIZE.
+           PERFORM 1500-LOAD-RATE-TABLE
+               THRU 1500-LOAD-RATE-TABLE-EXIT.
+
+           PERFORM 1700-LOAD-CHECKPOINT
+               THRU 1700-LOAD-CHECKPOINT-EXIT.
+
+           OPEN INPUT  SALES-TRANS-FILE.
+           OPEN I-O    COMM-MASTER.
+           OPEN EXTEND CHECKPOINT-FILE
+                        AUDIT-FILE.
+
+           IF WS-RESTART-KEY GREATER THAN ZERO
+               OPEN EXTEND COMMISSION-OUT-FILE
+                            REJECT-FILE
+           ELSE
+               OPEN OUTPUT COMMISSION-OUT-FILE
+                            REJECT-FILE
+           END-IF.
+
+           ACCEPT WS-RUN-DATE FROM DATE YYYYMMDD.
+           ACCEPT WS-RUN-TIME FROM TIME.
+
+           PERFORM 2900-READ-TRANS
+               THRU 2900-READ-TRANS-EXIT.
+
+           IF WS-RESTART-KEY GREATER THAN ZERO
+               DISPLAY "Q2 - RESTARTING AFTER SALESMAN " WS-RESTART-KEY
+               PERFORM 2950-SKIP-TRANS
+                   THRU 2950-SKIP-TRANS-EXIT
+                   UNTIL WS-END-OF-FILE
+                      OR ST-SALESMAN > WS-RESTART-KEY
+           END-IF.
+       1000-INITIALIZE-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1700-LOAD-CHECKPOINT  -  FIND THE LAST SALESMAN CHECKPOINTED
+      *                           BY A PRIOR RUN OF THIS BATCH, IF ANY
+      *================================================================
+       1700-LOAD-CHECKPOINT.
+           MOVE ZERO TO WS-RESTART-KEY.
+
+           OPEN INPUT CHECKPOINT-FILE.
+
+           IF NOT WS-CKPT-FILE-MISSING
+               PERFORM 1790-READ-CHECKPOINT
+                   THRU 1790-READ-CHECKPOINT-EXIT
+
+               PERFORM 1795-KEEP-CHECKPOINT
+                   THRU 1795-KEEP-CHECKPOINT-EXIT
+                   UNTIL WS-CKPT-END-OF-FILE
+
+               CLOSE CHECKPOINT-FILE
+           END-IF.
+       1700-LOAD-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1790-READ-CHECKPOINT  -  READ THE NEXT CHECKPOINT RECORD
+      *================================================================
+       1790-READ-CHECKPOINT.
+           READ CHECKPOINT-FILE
+               AT END
+                   SET WS-CKPT-END-OF-FILE TO TRUE
+           END-READ.
+       1790-READ-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1795-KEEP-CHECKPOINT  -  REMEMBER THE MOST RECENT CHECKPOINT
+      *                           ENTRY AS THE RESTART POINT
+      *================================================================
+       1795-KEEP-CHECKPOINT.
+           MOVE CKPT-LAST-SALESMAN TO WS-RESTART-KEY.
+
+           PERFORM 1790-READ-CHECKPOINT
+               THRU 1790-READ-CHECKPOINT-EXIT.
+       1795-KEEP-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1500-LOAD-RATE-TABLE  -  LOAD THE COMMISSION RATE TABLE INTO
+      *                           WORKING STORAGE FOR THE RUN
+      *================================================================
+       1500-LOAD-RATE-TABLE.
+           OPEN INPUT RATE-TABLE-FILE.
+
+           PERFORM 1590-READ-RATE-TABLE
+               THRU 1590-READ-RATE-TABLE-EXIT.
+
+           PERFORM 1595-STORE-RATE-ENTRY
+               THRU 1595-STORE-RATE-ENTRY-EXIT
+               UNTIL WS-RATE-END-OF-FILE
+                  OR WS-RATE-TABLE-COUNT >= WS-RATE-TABLE-MAX.
+
+           IF NOT WS-RATE-END-OF-FILE
+               DISPLAY "Q2 - RATE-TABLE-FILE HAS MORE THAN "
+                       WS-RATE-TABLE-MAX " BANDS - REMAINDER IGNORED"
+           END-IF.
+
+           CLOSE RATE-TABLE-FILE.
+       1500-LOAD-RATE-TABLE-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1590-READ-RATE-TABLE  -  READ THE NEXT RATE TABLE RECORD
+      *================================================================
+       1590-READ-RATE-TABLE.
+           READ RATE-TABLE-FILE
+               AT END
+                   SET WS-RATE-END-OF-FILE TO TRUE
+           END-READ.
+       1590-READ-RATE-TABLE-EXIT.
+           EXIT.
+
+      *================================================================
+      * 1595-STORE-RATE-ENTRY  -  ADD ONE RATE TABLE RECORD TO THE
+      *                            IN-MEMORY RATE TABLE
+      *================================================================
+       1595-STORE-RATE-ENTRY.
+           ADD 1 TO WS-RATE-TABLE-COUNT.
+
+           MOVE RT-GRADE
+               TO WS-RATE-GRADE (WS-RATE-TABLE-COUNT).
+           MOVE RT-LOW-SALES
+               TO WS-RATE-LOW-SALES (WS-RATE-TABLE-COUNT).
+           MOVE RT-HIGH-SALES
+               TO WS-RATE-HIGH-SALES (WS-RATE-TABLE-COUNT).
+           MOVE RT-RATE-PCT
+               TO WS-RATE-TABLE-PCT (WS-RATE-TABLE-COUNT).
+
+           PERFORM 1590-READ-RATE-TABLE
+               THRU 1590-READ-RATE-TABLE-EXIT.
+       1595-STORE-RATE-ENTRY-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2000-PROCESS-TRANSACTION  -  COMPUTE AND WRITE ONE RESULT
+      *================================================================
+       2000-PROCESS-TRANSACTION.
+           MOVE ST-SALESMAN           TO CR-SALESMAN.
+           MOVE ST-SALES              TO CR-SALES.
+
+           PERFORM 2100-EDIT-TRANSACTION
+               THRU 2100-EDIT-TRANSACTION-EXIT.
+
+           IF WS-TRANS-REJECTED
+               PERFORM 2150-WRITE-REJECT
+                   THRU 2150-WRITE-REJECT-EXIT
+           ELSE
+               PERFORM 2200-LOOKUP-GRADE
+                   THRU 2200-LOOKUP-GRADE-EXIT
+               PERFORM 2250-LOOKUP-RATE
+                   THRU 2250-LOOKUP-RATE-EXIT
+
+               COMPUTE CR-COMMISSION = ( CR-SALES * WS-RATE-PCT ) / 100
+               MOVE CR-COMMISSION          TO WS-COMMISSION-AMT
+
+               MOVE CR-SALESMAN            TO CO-SALESMAN
+               MOVE CR-SALES               TO CO-SALES
+               MOVE CR-COMMISSION          TO CO-COMMISSION
+
+               WRITE COMMISSION-OUT-RECORD
+
+               PERFORM 2300-UPDATE-MASTER
+                   THRU 2300-UPDATE-MASTER-EXIT
+
+               PERFORM 2350-WRITE-AUDIT
+                   THRU 2350-WRITE-AUDIT-EXIT
+
+               ADD 1 TO WS-TRANS-COUNT
+           END-IF.
+
+      *--- CHECKPOINT ON EVERY TRANSACTION READ, POSTED OR REJECTED, SO
+      *--- THE RESTART SKIP POINT NEVER FALLS BEHIND THE REJECT-FILE.
+           PERFORM 2400-WRITE-CHECKPOINT
+               THRU 2400-WRITE-CHECKPOINT-EXIT.
+
+           PERFORM 2900-READ-TRANS
+               THRU 2900-READ-TRANS-EXIT.
+       2000-PROCESS-TRANSACTION-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2400-WRITE-CHECKPOINT  -  RECORD THE LAST SALESMAN WHOSE
+      *                            TRANSACTION WAS FULLY HANDLED
+      *                            (POSTED OR REJECTED) SO A RESTART
+      *                            CAN SKIP AHEAD WITHOUT REPLAY
+      *================================================================
+       2400-WRITE-CHECKPOINT.
+           MOVE CR-SALESMAN            TO CKPT-LAST-SALESMAN.
+           WRITE CHECKPOINT-RECORD.
+       2400-WRITE-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2100-EDIT-TRANSACTION  -  VALIDATE SALESMAN AND SALES AGAINST
+      *                            SANE BOUNDS BEFORE THE COMPUTE
+      *================================================================
+       2100-EDIT-TRANSACTION.
+           MOVE "N"                    TO WS-REJECT-SWITCH.
+           MOVE SPACES                 TO WS-REJECT-REASON-CODE
+                                           WS-REJECT-REASON-TEXT.
+
+           PERFORM 2110-CHECK-NUMERIC-FIELDS
+               THRU 2110-CHECK-NUMERIC-FIELDS-EXIT.
+
+           IF NOT WS-TRANS-REJECTED
+               IF CR-SALESMAN = ZERO
+                   MOVE "Y"                TO WS-REJECT-SWITCH
+                   MOVE "01"               TO WS-REJECT-REASON-CODE
+                   MOVE "INVALID SALESMAN NUMBER"
+                                            TO WS-REJECT-REASON-TEXT
+               END-IF
+
+               IF CR-SALES = ZERO OR CR-SALES > WS-MAX-SALES-AMT
+                   MOVE "Y"                TO WS-REJECT-SWITCH
+                   MOVE "02"               TO WS-REJECT-REASON-CODE
+                   MOVE "SALES AMOUNT OUT OF RANGE"
+                                            TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+       2100-EDIT-TRANSACTION-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2110-CHECK-NUMERIC-FIELDS  -  CONFIRM SALESMAN AND SALES ARE
+      *                                NUMERIC VIA THE SHARED
+      *                                CHECK-VARIABLE SUBROUTINE BEFORE
+      *                                THE RANGE CHECKS ARE TRUSTED
+      *================================================================
+       2110-CHECK-NUMERIC-FIELDS.
+           MOVE SPACES                 TO WS-CALL-FIELD.
+           MOVE CR-SALESMAN            TO WS-CALL-FIELD (1:5).
+           MOVE 5                      TO WS-CALL-LENGTH.
+           MOVE "N"                    TO WS-CALL-TYPE.
+
+           CALL "CHECK-VARIABLE" USING WS-CALL-FIELD WS-CALL-LENGTH
+                   WS-CALL-TYPE WS-CALL-STATUS.
+
+           IF NOT WS-CALL-VALID
+               MOVE "Y"                TO WS-REJECT-SWITCH
+               MOVE "03"               TO WS-REJECT-REASON-CODE
+               MOVE "SALESMAN NOT NUMERIC"
+                                        TO WS-REJECT-REASON-TEXT
+           END-IF.
+
+           IF NOT WS-TRANS-REJECTED
+               MOVE SPACES              TO WS-CALL-FIELD
+               MOVE CR-SALES            TO WS-CALL-FIELD (1:3)
+               MOVE 3                   TO WS-CALL-LENGTH
+               MOVE "N"                 TO WS-CALL-TYPE
+
+               CALL "CHECK-VARIABLE" USING WS-CALL-FIELD WS-CALL-LENGTH
+                       WS-CALL-TYPE WS-CALL-STATUS
+
+               IF NOT WS-CALL-VALID
+                   MOVE "Y"             TO WS-REJECT-SWITCH
+                   MOVE "04"            TO WS-REJECT-REASON-CODE
+                   MOVE "SALES NOT NUMERIC"
+                                        TO WS-REJECT-REASON-TEXT
+               END-IF
+           END-IF.
+       2110-CHECK-NUMERIC-FIELDS-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2150-WRITE-REJECT  -  LOG A FAILED EDIT TO THE REJECT FILE
+      *================================================================
+       2150-WRITE-REJECT.
+           MOVE CR-SALESMAN             TO RJ-SALESMAN.
+           MOVE CR-SALES                TO RJ-SALES.
+           MOVE ZERO                    TO RJ-COMMISSION.
+           MOVE WS-REJECT-REASON-CODE   TO RJ-REASON-CODE.
+           MOVE WS-REJECT-REASON-TEXT   TO RJ-REASON-TEXT.
+
+           WRITE REJECT-RECORD.
+
+           ADD 1 TO WS-REJECT-COUNT.
+       2150-WRITE-REJECT-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2200-LOOKUP-GRADE  -  LOOK UP THE SALESMAN'S GRADE FROM
+      *                        COMM-MASTER FOR THE RATE TABLE SEARCH
+      *================================================================
+       2200-LOOKUP-GRADE.
+           MOVE CR-SALESMAN             TO CM-SALESMAN.
+
+           READ COMM-MASTER
+               INVALID KEY
+                   MOVE "A"              TO WS-SALESMAN-GRADE
+               NOT INVALID KEY
+                   MOVE CM-GRADE         TO WS-SALESMAN-GRADE
+           END-READ.
+       2200-LOOKUP-GRADE-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2250-LOOKUP-RATE  -  SEARCH THE RATE TABLE FOR THE BAND THAT
+      *                       APPLIES TO THIS GRADE AND SALES AMOUNT
+      *================================================================
+       2250-LOOKUP-RATE.
+           MOVE WS-DEFAULT-RATE-PCT     TO WS-RATE-PCT.
+           MOVE "N"                     TO WS-RATE-FOUND-SWITCH.
+
+           PERFORM 2260-SEARCH-RATE-ENTRY
+               THRU 2260-SEARCH-RATE-ENTRY-EXIT
+               VARYING WS-RATE-TABLE-SUB FROM 1 BY 1
+               UNTIL WS-RATE-TABLE-SUB > WS-RATE-TABLE-COUNT
+                  OR WS-RATE-FOUND.
+       2250-LOOKUP-RATE-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2260-SEARCH-RATE-ENTRY  -  TEST ONE RATE TABLE ENTRY
+      *================================================================
+       2260-SEARCH-RATE-ENTRY.
+           IF WS-RATE-GRADE (WS-RATE-TABLE-SUB) = WS-SALESMAN-GRADE
+               AND CR-SALES NOT LESS THAN
+                   WS-RATE-LOW-SALES (WS-RATE-TABLE-SUB)
+               AND CR-SALES NOT GREATER THAN
+                   WS-RATE-HIGH-SALES (WS-RATE-TABLE-SUB)
+               MOVE WS-RATE-TABLE-PCT (WS-RATE-TABLE-SUB)
+                   TO WS-RATE-PCT
+               MOVE "Y"                 TO WS-RATE-FOUND-SWITCH
+           END-IF.
+       2260-SEARCH-RATE-ENTRY-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2300-UPDATE-MASTER  -  POST THIS TRANSACTION TO COMM-MASTER,
+      *                         ACCUMULATING YEAR-TO-DATE TOTALS
+      *================================================================
+       2300-UPDATE-MASTER.
+           MOVE CR-SALESMAN            TO CM-SALESMAN.
+
+           READ COMM-MASTER
+               INVALID KEY
+                   SET WS-MASTER-NOT-FOUND TO TRUE
+           END-READ.
+
+           IF WS-MASTER-OK
+               ADD CR-SALES             TO CM-YTD-SALES
+               ADD WS-COMMISSION-AMT    TO CM-YTD-COMMISSION
+               MOVE CR-SALES            TO CM-LAST-SALES
+               MOVE CR-COMMISSION       TO CM-LAST-COMMISSION
+               REWRITE COMM-MASTER-RECORD
+           ELSE
+               IF WS-MASTER-NOT-FOUND
+                   MOVE "A"                 TO CM-GRADE
+                   MOVE CR-SALES            TO CM-LAST-SALES
+                   MOVE CR-COMMISSION       TO CM-LAST-COMMISSION
+                   MOVE CR-SALES            TO CM-YTD-SALES
+                   MOVE WS-COMMISSION-AMT   TO CM-YTD-COMMISSION
+                   MOVE ZERO                TO CM-LAST-PAYEXT-YTD-COMM
+                   WRITE COMM-MASTER-RECORD
+               ELSE
+                   PERFORM 9900-ABEND
+                       THRU 9900-ABEND-EXIT
+               END-IF
+           END-IF.
+       2300-UPDATE-MASTER-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2350-WRITE-AUDIT  -  LOG THE RATE AND COMMISSION CALCULATED
+      *                       FOR THIS TRANSACTION TO THE AUDIT TRAIL
+      *================================================================
+       2350-WRITE-AUDIT.
+           MOVE CR-SALESMAN            TO AU-SALESMAN.
+           MOVE CR-SALES               TO AU-SALES.
+           MOVE WS-RATE-PCT            TO AU-RATE-PCT.
+           MOVE WS-COMMISSION-AMT      TO AU-COMMISSION.
+           MOVE WS-RUN-DATE            TO AU-RUN-DATE.
+           MOVE WS-RUN-TIME            TO AU-RUN-TIME.
+
+           WRITE AUDIT-RECORD.
+       2350-WRITE-AUDIT-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2900-READ-TRANS  -  READ THE NEXT SALES TRANSACTION
+      *================================================================
+       2900-READ-TRANS.
+           READ SALES-TRANS-FILE
+               AT END
+                   SET WS-END-OF-FILE TO TRUE
+           END-READ.
+       2900-READ-TRANS-EXIT.
+           EXIT.
+
+      *================================================================
+      * 2950-SKIP-TRANS  -  SKIP PAST A TRANSACTION ALREADY HANDLED
+      *                      (POSTED OR REJECTED) BY A PRIOR RUN, ON
+      *                      RESTART ONLY.  ASSUMES
+      *                      SALES-TRANS-FILE IS IN ASCENDING SALESMAN
+      *                      SEQUENCE, AS CHECKED OFF BY THE DAILY
+      *                      EXTRACT THAT BUILDS IT.
+      *================================================================
+       2950-SKIP-TRANS.
+           PERFORM 2900-READ-TRANS
+               THRU 2900-READ-TRANS-EXIT.
+       2950-SKIP-TRANS-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9000-TERMINATE  -  CLOSE FILES AND REPORT RUN TOTALS
+      *================================================================
+       9000-TERMINATE.
+           CLOSE SALES-TRANS-FILE
+                 COMMISSION-OUT-FILE
+                 COMM-MASTER
+                 REJECT-FILE
+                 AUDIT-FILE.
+
+           PERFORM 9500-RESET-CHECKPOINT
+               THRU 9500-RESET-CHECKPOINT-EXIT.
+
+           DISPLAY "Q2 - COMMISSION BATCH RUN COMPLETE".
+           DISPLAY "TRANSACTIONS PROCESSED: " WS-TRANS-COUNT.
+           DISPLAY "TRANSACTIONS REJECTED:   " WS-REJECT-COUNT.
+       9000-TERMINATE-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9500-RESET-CHECKPOINT  -  REACHING THIS PARAGRAPH MEANS
+      *                            SALES-TRANS-FILE WAS READ TO TRUE
+      *                            END OF FILE WITH NO ABEND, SO THE
+      *                            WHOLE DAY IS NOW FULLY POSTED.
+      *                            EMPTY CHECKPOINT-FILE SO TOMORROW'S
+      *                            RUN DOES NOT TREAT TODAY'S LAST
+      *                            SALESMAN AS A RESTART POINT.
+      *================================================================
+       9500-RESET-CHECKPOINT.
+           CLOSE CHECKPOINT-FILE.
+           OPEN OUTPUT CHECKPOINT-FILE.
+           CLOSE CHECKPOINT-FILE.
+       9500-RESET-CHECKPOINT-EXIT.
+           EXIT.
+
+      *================================================================
+      * 9900-ABEND  -  A REAL COMM-MASTER I/O ERROR, AS OPPOSED TO THE
+      *                 EXPECTED "RECORD NOT FOUND" ON A NEW SALESMAN'S
+      *                 FIRST TRANSACTION.  STOP SHORT RATHER THAN
+      *                 POSTING OVER A SALESMAN'S REAL YTD FIGURES WITH
+      *                 A FRESH ZEROED RECORD.  CHECKPOINT-FILE IS LEFT
+      *                 AS IS (NOT RESET) SO A RESTART PICKS UP FROM
+      *                 THE LAST SUCCESSFUL CHECKPOINT, NOT FROM ZERO.
+      *================================================================
+       9900-ABEND.
+           DISPLAY "Q2 - FATAL COMM-MASTER I/O ERROR, STATUS = "
+                   WS-COMM-MASTER-STATUS
+                   " ON SALESMAN " CR-SALESMAN.
+
+           MOVE 16                     TO RETURN-CODE.
+
+           CLOSE SALES-TRANS-FILE
+                 COMMISSION-OUT-FILE
+                 COMM-MASTER
+                 REJECT-FILE
+                 CHECKPOINT-FILE
+                 AUDIT-FILE.
+
+           STOP RUN.
+       9900-ABEND-EXIT.
+           EXIT.
