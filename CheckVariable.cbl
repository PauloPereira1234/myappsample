@@ -1,19 +1,79 @@
- IDENTIFICATION DIVISION.
-       PROGRAM-ID. CHECK-VARIABLE.
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    CHECK-VARIABLE.
+       AUTHOR.        D HOLLOWAY.
+       INSTALLATION.  SALES ACCOUNTING.
+       DATE-WRITTEN.  08/08/2026.
+       DATE-COMPILED.
+      *================================================================
+      * MODIFICATION HISTORY
+      *----------------------------------------------------------------
+      * DATE       INIT  DESCRIPTION
+      * 08/08/2026 DH    REPLACED THE ORIGINAL STAND-ALONE TEST CODE
+      *                  (WHICH TESTED A HARDCODED LITERAL, REFERENCED
+      *                  AN UNDECLARED FIELD, AND "CALLED" A DISPLAY
+      *                  MESSAGE INSTEAD OF A PROGRAM) WITH A REAL
+      *                  CALLABLE SUBROUTINE.  GIVEN ANY FIELD VALUE
+      *                  AND ITS LENGTH, IT REPORTS WHETHER THE FIELD
+      *                  IS ALPHABETIC OR NUMERIC, FOR USE AS A SHARED
+      *                  FIELD-VALIDATION ROUTINE ACROSS THE SUITE.
+      *================================================================
+      *================================================================
+      * CALLING CONVENTION
+      *----------------------------------------------------------------
+      * CALL "CHECK-VARIABLE" USING LK-FIELD-VALUE LK-FIELD-LENGTH
+      *                             LK-FIELD-TYPE  LK-RETURN-STATUS
+      *
+      *   LK-FIELD-VALUE    - THE FIELD TO BE TESTED, LEFT-JUSTIFIED.
+      *                       THE CALLER MOVES ITS FIELD (WHATEVER ITS
+      *                       OWN PICTURE CLAUSE) INTO THIS PIC X(30)
+      *                       WORK AREA BEFORE THE CALL.
+      *   LK-FIELD-LENGTH   - NUMBER OF CHARACTER POSITIONS OF
+      *                       LK-FIELD-VALUE TO EXAMINE (1 - 30).
+      *   LK-FIELD-TYPE     - "A" TO TEST FOR ALPHABETIC, "N" TO TEST
+      *                       FOR NUMERIC.
+      *   LK-RETURN-STATUS  - RETURNED "Y" IF THE FIELD SATISFIES THE
+      *                       REQUESTED TEST, "N" IF IT DOES NOT.
+      *================================================================
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+           SOURCE-COMPUTER. IBM PC.
+           OBJECT-COMPUTER. IBM PC.
        DATA DIVISION.
-       FILE SECTION.
        WORKING-STORAGE SECTION.
-           01 STR01 PIC X(9)  VALUE 'ABCDF'.
-           01 PRC01 PIC X(400).
-       PROCEDURE DIVISION.
-       MAIN-PROCEDURE.
-           IF STR01 IS ALPHABETIC THEN
-             MOVE 'DISPLAY-ALPHABETIC' TO PRC01
-             CALL PRC01            
+       77  WS-FIELD-LENGTH          PIC 9(02) VALUE ZERO.
+
+       LINKAGE SECTION.
+       01  LK-FIELD-VALUE           PIC X(30).
+       01  LK-FIELD-LENGTH          PIC 9(02).
+       01  LK-FIELD-TYPE            PIC X(01).
+           88  LK-TYPE-ALPHABETIC             VALUE "A".
+           88  LK-TYPE-NUMERIC                VALUE "N".
+       01  LK-RETURN-STATUS         PIC X(01).
+           88  LK-STATUS-VALID                VALUE "Y".
+           88  LK-STATUS-INVALID              VALUE "N".
+
+       PROCEDURE DIVISION USING LK-FIELD-VALUE LK-FIELD-LENGTH
+                                 LK-FIELD-TYPE  LK-RETURN-STATUS.
+      *================================================================
+      * 0000-MAIN-PROCEDURE  -  TEST THE PASSED FIELD AND RETURN THE
+      *                          RESULT TO THE CALLER
+      *================================================================
+       0000-MAIN-PROCEDURE.
+           SET LK-STATUS-INVALID TO TRUE.
+
+           MOVE LK-FIELD-LENGTH TO WS-FIELD-LENGTH.
+           IF WS-FIELD-LENGTH = ZERO OR WS-FIELD-LENGTH > 30
+               MOVE 30 TO WS-FIELD-LENGTH
            END-IF.
-		   
-           IF NUM01 IS NUMERIC THEN
-             MOVE 'DISPLAY-NUMERIC' TO PRC01		   
-             CALL PRC01            
-           END-IF.		   
+
+           IF LK-TYPE-ALPHABETIC
+               IF LK-FIELD-VALUE (1:WS-FIELD-LENGTH) IS ALPHABETIC
+                   SET LK-STATUS-VALID TO TRUE
+               END-IF
+           ELSE
+               IF LK-FIELD-VALUE (1:WS-FIELD-LENGTH) IS NUMERIC
+                   SET LK-STATUS-VALID TO TRUE
+               END-IF
+           END-IF.
+
            GOBACK.
